@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMSTUB.
+       AUTHOR. Me.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO PRNOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DISP-CODE PIC ----9.
+       01 COM-NULL-IND PIC S9(4) COMP.
+       01 WS-GROSS PIC 9(9)V99 VALUE 0.
+       01 WS-NET PIC 9(9)V99 VALUE 0.
+       01 WS-STUB-COUNT PIC 9(6) VALUE 0.
+       01 DISP-RATE PIC $$$,$$$,$$9.99.
+       01 DISP-COM PIC Z.99.
+       01 DISP-NET PIC $$$,$$$,$$9.99.
+       01 DISP-STUB-COUNT PIC ZZZ,ZZ9.
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE EMPREC
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN OUTPUT PRINT-FILE
+
+           EXEC SQL
+               DECLARE STUBTBL CURSOR FOR
+                   SELECT ENO,LNAME,FNAME,DEPT,PAYRATE,
+                          COM,SSN
+                     FROM EMPLOYEE
+                    ORDER BY ENO
+           END-EXEC
+
+           EXEC SQL
+               OPEN STUBTBL
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open ' DISP-CODE
+
+           EXEC SQL
+               FETCH NEXT FROM STUBTBL INTO
+                 :ENO,:LNAME,:FNAME,:DEPT,:PAYRATE,
+                 :COM :COM-NULL-IND,:SSN
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               PERFORM 200-WRITE-STUB
+               EXEC SQL
+                   FETCH NEXT FROM STUBTBL INTO
+                     :ENO,:LNAME,:FNAME,:DEPT,:PAYRATE,
+                     :COM :COM-NULL-IND,:SSN
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+           END-PERFORM
+
+           MOVE WS-STUB-COUNT TO DISP-STUB-COUNT
+           DISPLAY 'pay stubs printed ' DISP-STUB-COUNT
+
+           EXEC SQL
+               CLOSE STUBTBL
+           END-EXEC
+           CLOSE PRINT-FILE.
+
+       100-EXIT.
+           STOP RUN.
+
+      *    200-WRITE-STUB prints one employee's pay stub for the
+      *    current pay cycle - gross (PAYRATE), commission (COM,
+      *    treated as zero when COM-NULL-IND comes back negative,
+      *    the same rule EMDSQL uses for its payroll total), and the
+      *    net of the two.
+       200-WRITE-STUB.
+           ADD 1 TO WS-STUB-COUNT
+           MOVE PAYRATE TO WS-GROSS
+           MOVE PAYRATE TO DISP-RATE
+           IF COM-NULL-IND < 0
+               MOVE 0 TO DISP-COM
+               MOVE WS-GROSS TO WS-NET
+           ELSE
+               MOVE COM TO DISP-COM
+               COMPUTE WS-NET = PAYRATE + COM
+           END-IF
+           MOVE WS-NET TO DISP-NET
+
+           MOVE SPACES TO PRINT-LINE
+           STRING '========================================'
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING 'PAY STUB FOR ' ENO ' ' LNAME ' ' FNAME
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING 'DEPARTMENT ' DEPT
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING 'GROSS PAY      ' DISP-RATE
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING 'COMMISSION     ' DISP-COM
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING 'NET PAY        ' DISP-NET
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE.
