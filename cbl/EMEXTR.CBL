@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMEXTR.
+       AUTHOR. Me.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACH-FILE ASSIGN TO ACHOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACH-FILE.
+       01  ACH-RECORD.
+           05 ACH-ENO PIC 9(4).
+           05 ACH-LNAME PIC X(10).
+           05 ACH-FNAME PIC X(8).
+           05 ACH-DEPT PIC X(4).
+           05 ACH-PAYRATE PIC 9(7)V99.
+           05 ACH-COM PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+       01 DISP-CODE PIC ----9.
+       01 COM-NULL-IND PIC S9(4) COMP.
+       01 WS-EXTRACT-COUNT PIC 9(6) VALUE 0.
+       01 DISP-EXTRACT-COUNT PIC ZZZ,ZZ9.
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE EMPREC
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN OUTPUT ACH-FILE
+
+           EXEC SQL
+               DECLARE EXTTBL CURSOR FOR
+                   SELECT ENO,LNAME,FNAME,DEPT,PAYRATE,COM
+                     FROM EMPLOYEE
+                    ORDER BY LNAME
+           END-EXEC
+
+           EXEC SQL
+               OPEN EXTTBL
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open ' DISP-CODE
+
+           EXEC SQL
+               FETCH NEXT FROM EXTTBL INTO
+                 :ENO,:LNAME,:FNAME,:DEPT,:PAYRATE,
+                 :COM :COM-NULL-IND
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               PERFORM 200-WRITE-ACH-RECORD
+               EXEC SQL
+                   FETCH NEXT FROM EXTTBL INTO
+                     :ENO,:LNAME,:FNAME,:DEPT,:PAYRATE,
+                     :COM :COM-NULL-IND
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+           END-PERFORM
+
+           MOVE WS-EXTRACT-COUNT TO DISP-EXTRACT-COUNT
+           DISPLAY 'employees extracted ' DISP-EXTRACT-COUNT
+
+           EXEC SQL
+               CLOSE EXTTBL
+           END-EXEC
+           CLOSE ACH-FILE.
+
+       100-EXIT.
+           STOP RUN.
+
+      *    200-WRITE-ACH-RECORD builds one fixed-width interface
+      *    record per employee for the bank's direct-deposit feed.
+      *    COM is treated as zero when COM-NULL-IND comes back
+      *    negative, the same rule EMDSQL/EMSTUB use elsewhere.
+       200-WRITE-ACH-RECORD.
+           MOVE ENO TO ACH-ENO
+           MOVE LNAME TO ACH-LNAME
+           MOVE FNAME TO ACH-FNAME
+           MOVE DEPT TO ACH-DEPT
+           MOVE PAYRATE TO ACH-PAYRATE
+           IF COM-NULL-IND < 0
+               MOVE 0 TO ACH-COM
+           ELSE
+               MOVE COM TO ACH-COM
+           END-IF
+           WRITE ACH-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT.
