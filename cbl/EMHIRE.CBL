@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMHIRE.
+       AUTHOR. Me.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01 DISP-CODE PIC ----9.
+       01 WS-DUP-COUNT PIC S9(4) COMP VALUE 0.
+           88 DUP-ON-FILE VALUE 1 THRU 999.
+       01 WS-ST-ZIP-COUNT PIC S9(4) COMP VALUE 0.
+           88 ST-ZIP-VALID VALUE 1 THRU 999.
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE EMPREC
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 200-GET-EMPLOYEE-DATA
+           PERFORM 300-CHECK-DUPLICATE
+           PERFORM 400-VALIDATE-ST-ZIP
+           IF DUP-ON-FILE
+               DISPLAY 'employee number ' ENO ' is already on file'
+               DISPLAY 'hire rejected'
+           ELSE
+               IF NOT ST-ZIP-VALID
+                   DISPLAY 'state ' ST ' / zip ' ZIP
+                       ' is not a valid combination'
+                   DISPLAY 'hire rejected'
+               ELSE
+                   PERFORM 500-INSERT-EMPLOYEE
+               END-IF
+           END-IF.
+
+       100-EXIT.
+           STOP RUN.
+
+      *    200-GET-EMPLOYEE-DATA prompts for the EMPREC fields that
+      *    make up a new-hire row, the same fields EMDSQL reports on,
+      *    plus the SSN and HIRE-DATE fields already on EMPREC.CPY
+      *    for tax reporting.  EMP-STATUS is not prompted for - a new
+      *    hire always starts active.
+       200-GET-EMPLOYEE-DATA.
+           DISPLAY 'employee number'
+           ACCEPT ENO
+           DISPLAY 'last name'
+           ACCEPT LNAME
+           DISPLAY 'first name'
+           ACCEPT FNAME
+           DISPLAY 'street'
+           ACCEPT STREET
+           DISPLAY 'city'
+           ACCEPT CITY
+           DISPLAY 'state'
+           ACCEPT ST
+           DISPLAY 'zip code'
+           ACCEPT ZIP
+           DISPLAY 'department'
+           ACCEPT DEPT
+           DISPLAY 'payrate'
+           ACCEPT PAYRATE
+           DISPLAY 'commission'
+           ACCEPT COM
+           DISPLAY 'social security number'
+           ACCEPT SSN
+           DISPLAY 'hire date (yyyymmdd)'
+           ACCEPT HIRE-DATE
+           MOVE 'A' TO EMP-STATUS.
+
+      *    300-CHECK-DUPLICATE rejects the hire up front if the
+      *    employee number is already on the EMPLOYEE table.
+       300-CHECK-DUPLICATE.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+                 FROM EMPLOYEE
+                WHERE ENO = :ENO
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'duplicate check ' DISP-CODE.
+
+      *    400-VALIDATE-ST-ZIP rejects the hire if ST/ZIP isn't a
+      *    combination on file in the STATEZIP reference table, so a
+      *    typo doesn't get loaded onto the EMPLOYEE table.
+       400-VALIDATE-ST-ZIP.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ST-ZIP-COUNT
+                 FROM STATEZIP
+                WHERE ST = :ST
+                  AND ZIP = :ZIP
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'st/zip check ' DISP-CODE.
+
+      *    500-INSERT-EMPLOYEE adds the new-hire row to EMPLOYEE.
+       500-INSERT-EMPLOYEE.
+           EXEC SQL
+               INSERT INTO EMPLOYEE
+                   (ENO,LNAME,FNAME,STREET,CITY,ST,ZIP,DEPT,
+                    PAYRATE,COM,SSN,HIRE-DATE,EMP-STATUS)
+                   VALUES
+                   (:ENO,:LNAME,:FNAME,:STREET,:CITY,:ST,:ZIP,
+                    :DEPT,:PAYRATE,:COM,:SSN,:HIRE-DATE,:EMP-STATUS)
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'insert ' DISP-CODE
+           IF SQLCODE = 0
+               DISPLAY 'employee ' ENO ' hired'
+           END-IF.
