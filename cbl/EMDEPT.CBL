@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMDEPT.
+       AUTHOR. Me.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO PRNOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DISP-CODE PIC ----9.
+       01 WS-FIRST-ROW PIC X VALUE 'Y'.
+           88 FIRST-ROW VALUE 'Y'.
+       01 WS-CUR-DEPT PIC X(4) VALUE SPACES.
+       01 WS-DEPT-COUNT PIC 9(6) VALUE 0.
+       01 WS-DEPT-TOTAL PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-COUNT PIC 9(6) VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(9)V99 VALUE 0.
+       01 DISP-RATE PIC $$$,$$$,$$9.99.
+       01 DISP-DEPT-COUNT PIC ZZZ,ZZ9.
+       01 DISP-DEPT-TOTAL PIC $$,$$$,$$$,$$9.99.
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE EMPREC
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN OUTPUT PRINT-FILE
+
+           EXEC SQL
+               DECLARE DEPTTBL CURSOR FOR
+                   SELECT ENO,LNAME,FNAME,DEPT,PAYRATE
+                     FROM EMPLOYEE
+                    ORDER BY DEPT, LNAME
+           END-EXEC
+
+           EXEC SQL
+               OPEN DEPTTBL
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open ' DISP-CODE
+
+           EXEC SQL
+               FETCH NEXT FROM DEPTTBL INTO
+                 :ENO,:LNAME,:FNAME,:DEPT,:PAYRATE
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               PERFORM 200-SHOW-EMPLOYEE
+               EXEC SQL
+                   FETCH NEXT FROM DEPTTBL INTO
+                     :ENO,:LNAME,:FNAME,:DEPT,:PAYRATE
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+           END-PERFORM
+
+           IF NOT FIRST-ROW
+               PERFORM 300-WRITE-DEPT-TOTAL
+           END-IF
+           PERFORM 900-WRITE-GRAND-TOTAL
+
+           EXEC SQL
+               CLOSE DEPTTBL
+           END-EXEC
+           CLOSE PRINT-FILE.
+
+       100-EXIT.
+           STOP RUN.
+
+      *    200-SHOW-EMPLOYEE writes one detail line per employee,
+      *    breaking on DEPT to print a department heading and, once
+      *    the department changes again, that department's subtotal.
+       200-SHOW-EMPLOYEE.
+           IF FIRST-ROW
+               MOVE 'N' TO WS-FIRST-ROW
+               MOVE DEPT TO WS-CUR-DEPT
+               PERFORM 400-WRITE-DEPT-HEADING
+           ELSE
+               IF DEPT NOT = WS-CUR-DEPT
+                   PERFORM 300-WRITE-DEPT-TOTAL
+                   MOVE DEPT TO WS-CUR-DEPT
+                   PERFORM 400-WRITE-DEPT-HEADING
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-DEPT-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD PAYRATE TO WS-DEPT-TOTAL
+           ADD PAYRATE TO WS-GRAND-TOTAL
+
+           MOVE PAYRATE TO DISP-RATE
+           MOVE SPACES TO PRINT-LINE
+           STRING '    ' ENO ' ' LNAME ' ' FNAME ' ' DISP-RATE
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE.
+
+      *    300-WRITE-DEPT-TOTAL prints the headcount and PAYRATE
+      *    subtotal for the department just finished, then resets
+      *    the department accumulators for the next one.
+       300-WRITE-DEPT-TOTAL.
+           MOVE WS-DEPT-COUNT TO DISP-DEPT-COUNT
+           MOVE WS-DEPT-TOTAL TO DISP-DEPT-TOTAL
+           MOVE SPACES TO PRINT-LINE
+           STRING 'DEPT ' WS-CUR-DEPT ' HEADCOUNT ' DISP-DEPT-COUNT
+                  ' TOTAL PAYRATE ' DISP-DEPT-TOTAL
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 0 TO WS-DEPT-TOTAL.
+
+      *    400-WRITE-DEPT-HEADING prints the heading line for a new
+      *    department as the cursor breaks into it.
+       400-WRITE-DEPT-HEADING.
+           MOVE SPACES TO PRINT-LINE
+           STRING 'DEPARTMENT ' WS-CUR-DEPT
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE.
+
+      *    900-WRITE-GRAND-TOTAL prints the roster's overall
+      *    headcount and PAYRATE total across all departments.
+       900-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO DISP-DEPT-COUNT
+           MOVE WS-GRAND-TOTAL TO DISP-DEPT-TOTAL
+           MOVE SPACES TO PRINT-LINE
+           STRING 'GRAND TOTAL HEADCOUNT ' DISP-DEPT-COUNT
+                  ' TOTAL PAYRATE ' DISP-DEPT-TOTAL
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+           DISPLAY 'employees listed ' DISP-DEPT-COUNT.
