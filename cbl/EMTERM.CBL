@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMTERM.
+       AUTHOR. Me.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01 DISP-CODE PIC ----9.
+
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE EMPREC
+       END-EXEC.
+
+       EXEC SQL
+         INCLUDE EMPHIST
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           DISPLAY 'employee number to terminate'
+           ACCEPT ENO OF EMPLOYEE-RECORD
+           PERFORM 200-FETCH-EMPLOYEE
+           IF SQLCODE NOT = 0
+               DISPLAY 'employee not found - termination rejected'
+           ELSE
+               PERFORM 300-GET-TERM-INFO
+               MOVE CORRESPONDING EMPLOYEE-RECORD
+                 TO EMPLOYEE-HISTORY-REC
+               PERFORM 400-INSERT-HISTORY
+               IF SQLCODE = 0
+                   PERFORM 500-DELETE-EMPLOYEE
+               END-IF
+           END-IF.
+
+       100-EXIT.
+           STOP RUN.
+
+      *    200-FETCH-EMPLOYEE reads the current EMPLOYEE row so its
+      *    payroll history (name, address, dept, pay) can be carried
+      *    forward into EMPLOYEE-HISTORY before the row is removed.
+       200-FETCH-EMPLOYEE.
+           EXEC SQL
+               SELECT LNAME,FNAME,STREET,CITY,ST,ZIP,DEPT,
+                      PAYRATE,COM,SSN,HIRE-DATE,EMP-STATUS
+                 INTO :LNAME OF EMPLOYEE-RECORD,
+                      :FNAME OF EMPLOYEE-RECORD,
+                      :STREET OF EMPLOYEE-RECORD,
+                      :CITY OF EMPLOYEE-RECORD,
+                      :ST OF EMPLOYEE-RECORD,
+                      :ZIP OF EMPLOYEE-RECORD,
+                      :DEPT OF EMPLOYEE-RECORD,
+                      :PAYRATE OF EMPLOYEE-RECORD,
+                      :COM OF EMPLOYEE-RECORD,
+                      :SSN OF EMPLOYEE-RECORD,
+                      :HIRE-DATE OF EMPLOYEE-RECORD,
+                      :EMP-STATUS OF EMPLOYEE-RECORD
+                 FROM EMPLOYEE
+                WHERE ENO = :ENO OF EMPLOYEE-RECORD
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'fetch ' DISP-CODE.
+
+      *    300-GET-TERM-INFO prompts for the effective termination
+      *    date and reason code that go on the history row.
+       300-GET-TERM-INFO.
+           DISPLAY 'termination date (YYYYMMDD)'
+           ACCEPT TERM-DATE
+           DISPLAY 'termination reason code'
+           ACCEPT TERM-REASON.
+
+      *    400-INSERT-HISTORY carries the employee's payroll history
+      *    forward into EMPLOYEE-HISTORY, so it still resolves by
+      *    ENO for old payroll runs and YTD reports after the
+      *    EMPLOYEE row is gone.
+       400-INSERT-HISTORY.
+           EXEC SQL
+               INSERT INTO EMPLOYEE-HISTORY
+                   (ENO,LNAME,FNAME,STREET,CITY,ST,ZIP,DEPT,
+                    PAYRATE,COM,SSN,HIRE-DATE,EMP-STATUS,
+                    TERM-DATE,TERM-REASON)
+                   VALUES
+                   (:ENO OF EMPLOYEE-HISTORY-REC,
+                    :LNAME OF EMPLOYEE-HISTORY-REC,
+                    :FNAME OF EMPLOYEE-HISTORY-REC,
+                    :STREET OF EMPLOYEE-HISTORY-REC,
+                    :CITY OF EMPLOYEE-HISTORY-REC,
+                    :ST OF EMPLOYEE-HISTORY-REC,
+                    :ZIP OF EMPLOYEE-HISTORY-REC,
+                    :DEPT OF EMPLOYEE-HISTORY-REC,
+                    :PAYRATE OF EMPLOYEE-HISTORY-REC,
+                    :COM OF EMPLOYEE-HISTORY-REC,
+                    :SSN OF EMPLOYEE-HISTORY-REC,
+                    :HIRE-DATE OF EMPLOYEE-HISTORY-REC,
+                    :EMP-STATUS OF EMPLOYEE-HISTORY-REC,
+                    :TERM-DATE,
+                    :TERM-REASON)
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'history insert ' DISP-CODE.
+
+      *    500-DELETE-EMPLOYEE removes the row from EMPLOYEE now that
+      *    it has been preserved in EMPLOYEE-HISTORY.
+       500-DELETE-EMPLOYEE.
+           EXEC SQL
+               DELETE FROM EMPLOYEE
+                WHERE ENO = :ENO OF EMPLOYEE-RECORD
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'delete ' DISP-CODE
+           IF SQLCODE = 0
+               DISPLAY 'employee ' ENO OF EMPLOYEE-RECORD
+                   ' terminated'
+           END-IF.
