@@ -1,35 +1,78 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQLDEMO.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRED-FILE ASSIGN TO DBCRED
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CRED-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CRED-FILE.
+       01  CRED-RECORD.
+           05  CRED-DB-NAME  PIC X(18).
+           05  CRED-USER     PIC X(18).
+           05  CRED-DB-PASSWORD PIC X(18).
+
        WORKING-STORAGE SECTION.
+       01  WS-CRED-STATUS    PIC X(2)    VALUE SPACES.
        01  WS-DB-NAME        PIC X(18)   VALUE 'YOUR_DB_NAME'.
        01  WS-USER           PIC X(18)   VALUE 'YOUR_USERNAME'.
-       01  WS-PASSWORD       PIC X(18)   VALUE 'YOUR_PASSWORD'.
+       01  WS-DB-PASSWORD    PIC X(18)   VALUE 'YOUR_PASSWORD'.
        01  WS-DATA           PIC X(100).
        01  WS-SQLCODE        PIC S9(9) COMP.
-       
+       01  DB-NAME           PIC X(18).
+       01  USER              PIC X(18).
+       01  DB-PASSWORD       PIC X(18).
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
        PROCEDURE DIVISION.
            OPEN-DB.
+               OPEN INPUT CRED-FILE
+               IF WS-CRED-STATUS = '00'
+                   READ CRED-FILE INTO CRED-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   CLOSE CRED-FILE
+                   IF CRED-DB-NAME NOT = SPACES
+                       MOVE CRED-DB-NAME TO WS-DB-NAME
+                       MOVE CRED-USER TO WS-USER
+                       MOVE CRED-DB-PASSWORD TO WS-DB-PASSWORD
+                   END-IF
+               END-IF
                MOVE WS-DB-NAME TO DB-NAME
                MOVE WS-USER TO USER
-               MOVE WS-PASSWORD TO PASSWORD
-               EXEC SQL CONNECT TO :DB-NAME USER :USER USING :PASSWORD END-EXEC
+               MOVE WS-DB-PASSWORD TO DB-PASSWORD
+               EXEC SQL CONNECT TO :DB-NAME USER :USER USING :DB-PASSWORD END-EXEC
                IF SQLCODE NOT = 0
                    DISPLAY 'ERROR CONNECTING TO DATABASE, SQLCODE: ' SQLCODE
                    STOP RUN
                END-IF.
        
            FETCH-DATA.
-               EXEC SQL SELECT COLUMN_NAME INTO :WS-DATA FROM TABLE_NAME END-EXEC
+               EXEC SQL
+                   DECLARE DATACUR CURSOR FOR
+                       SELECT COLUMN_NAME FROM TABLE_NAME
+               END-EXEC
+               EXEC SQL OPEN DATACUR END-EXEC
                IF SQLCODE NOT = 0
+                   DISPLAY 'ERROR OPENING CURSOR, SQLCODE: ' SQLCODE
+                   STOP RUN
+               END-IF
+               EXEC SQL FETCH DATACUR INTO :WS-DATA END-EXEC
+               PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+                   DISPLAY 'DATA: ' WS-DATA
+                   EXEC SQL FETCH DATACUR INTO :WS-DATA END-EXEC
+               END-PERFORM
+               IF SQLCODE NOT = 100
                    DISPLAY 'ERROR FETCHING DATA, SQLCODE: ' SQLCODE
                    STOP RUN
                END-IF
-               DISPLAY 'DATA: ' WS-DATA.
-       
+               EXEC SQL CLOSE DATACUR END-EXEC.
+
            CLOSE-DB.
                EXEC SQL DISCONNECT :DB-NAME END-EXEC
                IF SQLCODE NOT = 0
