@@ -11,5 +11,11 @@
            05 ST PIC X(2).
            05 ZIP PIC 9(5).
            05 DEPT PIC X(4).
-           05 PAYRATE PIC $$$,$$$,$$9.99.
-           05 COM PIC Z.99.
\ No newline at end of file
+           05 PAYRATE PIC 9(7)V99.
+           05 COM PIC 9V99.
+           05 SSN PIC 9(9).
+           05 HIRE-DATE PIC 9(8).
+           05 EMP-STATUS PIC X(1).
+               88 EMP-ACTIVE VALUE 'A'.
+               88 EMP-ON-LEAVE VALUE 'L'.
+               88 EMP-TERMINATED VALUE 'T'.
\ No newline at end of file
