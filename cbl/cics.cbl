@@ -1,584 +1,1066 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID.  UMPP2.
-        AUTHOR. STV GROUP.
-        INSTALLATION. TERADATA STV.
-        DATE-WRITTEN.
-        DATE-COMPILED.
-        REMARKS.
-        
-       ***************************************************************
-       * F.2
-       * Title:        UMPP2  -  Cobol PP2 Host umbrella program
-       *
-       * Copyright:    (C) 1988 by Teradata Corporation,
-       *                       Los Angeles, CA 90066
-       *
-       * DataBase: [any database in which the following table exists]
-       *
-       * Table:        HUTestResults
-       *
-       * Description:  This program will:
-       *                - LOGON to a Teradata DBS using the logon string
-       *                  stored in the variable ’LOGON-STR’.
-       *                - INSERT five rows into HUTestResults.
-       *                - UPDATE row number 4.
-       *                - DELETE row number 2.
-       *                - SELECT all the rows from HUTestResults.
-       *                - LOGOFF.
-       *
-       * Comments:   The Logon String is set to LOGON-STR via the
-       *             value clause for LOGON-STR.
-       *
-       *             Execute the following BTEQ script to create the
-       *             HUTestResults table:
-       *
-       *             CREATE TABLE HUTestResults, FALLBACK
-       *                          (
-       *                          SourceOfRow         VARCHAR(30)  ,
-       *                          ROWNUMBER           INTEGER      ,
-       *                          col001              BYTE(4)      ,
-       *                          col002              BYTEINT      ,
-       *                          col003              CHAR(8)      ,
-       *                          col004              DATE         ,
-       *                          col005              DECIMAL(8,3) ,
-       *                          col006              FLOAT        ,
-       *                          col007              INTEGER      ,
-       *                          col008              SMALLINT     ,
-       *                          col009              VARBYTE(8)   ,
-       *                          col010              VARCHAR(15)
-       *                          )
-       *                    PRIMARY INDEX (SourceOfRow, ROWNUMBER) ;
-       *
-       *             COL001 and COL009 are NOT fetched during the
-       *             select because their data types are BYTE and
-       *             VARBYTE, respectively, and these data types
-       *             are not supported by the Cobol PP2.
-       *
-       * History   F.1   88SEP12   EDS   Coded new UM-PP2 application
-       *           F.2   88SEP14   OMH   CICS version of application
-       *****************************************************************
-        
-        ENVIRONMENT DIVISION.
-        
-        CONFIGURATION SECTION.
-        SOURCE-COMPUTER. IBM-370.
-        OBJECT-COMPUTER. IBM-370.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-        
-        DATA DIVISION.
-        
-        FILE SECTION.
-        
-        WORKING-STORAGE SECTION.
-        
-            EXEC SQL INCLUDE SQLCA END-EXEC.
-        
-        01  P-CODE                 PIC S9(4)   COMP  VALUE +0.
-        
-        01  P-CODE-DEFS.
-            05 OK                   PIC S9(4)   COMP  VALUE +0.
-            05 EOF                  PIC S9(4)   COMP  VALUE -1.
-            05 TRY-AGAIN            PIC S9(4)   COMP  VALUE -2.
-            05 FATAL-ERR            PIC S9(4)   COMP  VALUE -9.
-        
-        01  P-RETRY                PIC S9(4)   COMP  VALUE +0.
-        
-        01  P-PGPH-NAME            PIC X(30)   VALUE SPACES.
-        
-        01  EOF-SW                 PIC X VALUE IS ’N’.
-            88 ITS-EOF                  VALUE IS ’Y’.
-            88 NOT-EOF                  VALUE IS ’N’.
-        
-        01  USER-NAME              PIC -(9).
-        
-        01  LOGON-STR.
-            49 FILLER             PIC S9(2) COMP VALUE +80.
-            49 FILLER             PIC X(80)
-                                      VALUE ’tdpid/uid,pswd’.
-        
-        01  H-COL001              PIC X(4).
-        01  H-COL002              PIC S9(2) COMP.
-        01  H-COL003              PIC X(8).
-        01  H-COL004              PIC S9(6) COMP.
-        01  H-COL006              USAGE IS COMP-2.
-        01  H-COL007              PIC S9(9) COMP.
-        01  H-COL008              PIC S9(4) COMP.
-        01  H-COL009.
-            49 H-COL009-L         PIC S9(4) COMP.
-            49 H-COL009-V         PIC X(8).
-        
-        01  H-COL010.
-            49 H-COL010-L         PIC S9(4) COMP.
-            49 H-COL010-V         PIC X(15).
-        
-        01  I1                    PIC S9(4) COMP.
-        01  I2                    PIC S9(4) COMP.
-        01  I3                    PIC S9(4) COMP.
-        01  I4                    PIC S9(4) COMP.
-        01  I5                    PIC S9(4) COMP.
-        01  I6                    PIC S9(4) COMP.
-        01  I7                    PIC S9(4) COMP.
-        01  I8                    PIC S9(4) COMP.
-        01  I9                    PIC S9(4) COMP.
-        01  I10                   PIC S9(4) COMP.
-        
-        01  SCREEN-MESSAGE         PIC X(60).
-        
-        01  MESSAGE-OUT.
-            05  PGPHNAME          PIC X(30)  DISPLAY.
-            05  ERRCODE           PIC -(12).
-        
-        PROCEDURE DIVISION.
-        
-       ***************************************************************
-       *                                                             *
-       *   Logon                                                     *
-       *                                                             *
-       ***************************************************************
-        
-        SQL-CODE.
-        
-            EXEC SQL
-              LOGON :LOGON-STR  END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            MOVE ’LOGGED ON OK ...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-002.
-        
-       ***************************************************************
-       *                                                             *
-       *   Insert the first row                                      *
-       *                                                             *
-       ***************************************************************
-        
-              MOVE ’SQL-CODE-002’ TO P-PGPH-NAME.
-            EXEC SQL
-                  INSERT INTO HUTESTRESULTS VALUES
-                  ( ’Preprocessor2/COBOL/CICS’ ,
-                    1                ,
-                    ’00010203’XB     ,
-                    -128             ,
-                    ’        ’       ,
-                    000101           ,
-                    0.01             ,
-                    5.4e-79          ,
-                    -2147483648      ,
-                    -32768           ,
-                    ’00’XB           ,
-                    ’ ’
-                  )
-            END-EXEC.
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-            PERFORM 0200-COMMIT.
-            MOVE ’FINISHED REQUEST 002...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-003.
-        
-       ***************************************************************
-       *                                                             *
-       *   Insert the second row                                     *
-       *                                                             *
-       ***************************************************************
-        
-              MOVE ’SQL-CODE-003’ TO P-PGPH-NAME.
-            EXEC SQL
-                  INSERT INTO HUTESTRESULTS VALUES
-                  ( ’Preprocessor2/COBOL/CICS’ ,
-                    2                   ,
-                    ’FCFDFEFF’XB        ,
-                    127                 ,
-                    ’99999999’          ,
-                    991231              ,
-                    99999.999           ,
-                    .72e76              ,
-                    2147483647          ,
-                    32767               ,
-                    ’F8F9FAFBFCFDFEFF’XB,
-                    ’}}}}}}}}}}}}}}}’
-                  )
-            END-EXEC.
-            
-       IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-        
-            PERFORM 0200-COMMIT.
-        
-            MOVE ’FINISHED REQUEST 003...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  UMPP2.
+        AUTHOR. STV GROUP.
+        INSTALLATION. TERADATA STV.
+        DATE-WRITTEN.
+        DATE-COMPILED.
+        REMARKS.
+        
+      ***************************************************************
+      * F.2
+      * Title:        UMPP2  -  Cobol PP2 Host umbrella program
+      *
+      * Copyright:    (C) 1988 by Teradata Corporation,
+      *                       Los Angeles, CA 90066
+      *
+      * DataBase: [any database in which the following table exists]
+      *
+      * Table:        HUTestResults
+      *
+      * Description:  This program will:
+      *                - LOGON to a Teradata DBS using the logon string
+      *                  stored in the variable 'LOGON-STR'.
+      *                - INSERT five rows into HUTestResults.
+      *                - UPDATE row number 4.
+      *                - DELETE row number 2.
+      *                - SELECT all the rows from HUTestResults.
+      *                - LOGOFF.
+      *
+      * Comments:   The Logon String is set to LOGON-STR via the
+      *             value clause for LOGON-STR.
+      *
+      *             Execute the following BTEQ script to create the
+      *             HUTestResults table:
+      *
+      *             CREATE TABLE HUTestResults, FALLBACK
+      *                          (
+      *                          SourceOfRow         VARCHAR(30)  ,
+      *                          ROWNUMBER           INTEGER      ,
+      *                          col001              BYTE(4)      ,
+      *                          col002              BYTEINT      ,
+      *                          col003              CHAR(8)      ,
+      *                          col004              DATE         ,
+      *                          col005              DECIMAL(8,3) ,
+      *                          col006              FLOAT        ,
+      *                          col007              INTEGER      ,
+      *                          col008              SMALLINT     ,
+      *                          col009              VARBYTE(8)   ,
+      *                          col010              VARCHAR(15)
+      *                          )
+      *                    PRIMARY INDEX (SourceOfRow, ROWNUMBER) ;
+      *
+      *             COL001 and COL009 are NOT fetched during the
+      *             select because their data types are BYTE and
+      *             VARBYTE, respectively, and these data types
+      *             are not supported by the Cobol PP2.
+      *
+      * History   F.1   88SEP12   EDS   Coded new UM-PP2 application
+      *           F.2   88SEP14   OMH   CICS version of application
+      *****************************************************************
+        
+        ENVIRONMENT DIVISION.
+        
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-370.
+        OBJECT-COMPUTER. IBM-370.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CHKPT-FILE ASSIGN TO CHKPTF
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-CHKPT-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+                ORGANIZATION LINE SEQUENTIAL.
+            SELECT PARM-FILE ASSIGN TO PARMIN
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-STATUS.
+            SELECT REPORT-FILE ASSIGN TO RPTOUT
+                ORGANIZATION LINE SEQUENTIAL.
+
+        DATA DIVISION.
+
+        FILE SECTION.
+        FD  CHKPT-FILE.
+        01  CHKPT-RECORD.
+            05  CHKPT-LAST-STEP        PIC X(30).
+            05  CHKPT-RUN-ID           PIC X(30).
+
+        FD  PARM-FILE.
+        01  PARM-RECORD                PIC X(80).
+
+        FD  AUDIT-FILE.
+        01  AUDIT-RECORD.
+            05  AUDIT-DATE             PIC 9(8).
+            05  FILLER                 PIC X     VALUE SPACE.
+            05  AUDIT-TIME             PIC 9(8).
+            05  FILLER                 PIC X     VALUE SPACE.
+            05  AUDIT-PGPHNAME         PIC X(30).
+            05  FILLER                 PIC X     VALUE SPACE.
+            05  AUDIT-SQLCODE          PIC -(9)9.
+
+        FD  REPORT-FILE.
+        01  REPORT-LINE                PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        
+            EXEC SQL INCLUDE SQLCA END-EXEC.
+        
+        01  P-CODE                 PIC S9(4)   COMP  VALUE +0.
+        
+        01  P-CODE-DEFS.
+            05 OK                   PIC S9(4)   COMP  VALUE +0.
+            05 EOF                  PIC S9(4)   COMP  VALUE -1.
+            05 TRY-AGAIN            PIC S9(4)   COMP  VALUE -2.
+            05 FATAL-ERR            PIC S9(4)   COMP  VALUE -9.
+        
+        01  P-RETRY                PIC S9(4)   COMP  VALUE +0.
+
+        01  P-RETRY-MAX             PIC S9(4)   COMP  VALUE +5.
+
+        01  P-PGPH-NAME            PIC X(30)   VALUE SPACES.
+
+        01  P-LAST-STEP            PIC X(30)   VALUE SPACES.
+
+        01  WS-CHKPT-STATUS        PIC X(2)    VALUE SPACES.
+
+        01  WS-RESTART-PGPH        PIC X(30)   VALUE SPACES.
+
+        01  WS-PARM-STATUS         PIC X(2)    VALUE SPACES.
+
+        01  WS-PARM-CARD.
+            05  WS-PARM-COMMIT-FREQ PIC 9(4).
+            05  FILLER              PIC X(76).
+
+        01  WS-COMMIT-FREQ         PIC S9(4)   COMP  VALUE +1.
+
+        01  WS-COMMIT-COUNT        PIC S9(4)   COMP  VALUE +0.
+
+        01  EOF-SW                 PIC X VALUE IS 'N'.
+            88 ITS-EOF                  VALUE IS 'Y'.
+            88 NOT-EOF                  VALUE IS 'N'.
+        
+        01  USER-NAME              PIC -(9).
+        
+        01  LOGON-STR.
+            49 FILLER             PIC S9(2) COMP VALUE +80.
+            49 FILLER             PIC X(80)
+                                      VALUE 'tdpid/uid,pswd'.
+
+        01  WS-RUN-DATE            PIC 9(6).
+
+        01  WS-RUN-SEQ             PIC S9(9) COMP  VALUE +0.
+
+        01  WS-RUN-SEQ-DISP        PIC 9(9).
+
+        01  WS-RUN-ID              PIC X(30)   VALUE SPACES.
+
+        01  H-COL001              PIC X(4).
+        01  H-COL002              PIC S9(2) COMP.
+        01  H-COL003              PIC X(8).
+        01  H-COL004              PIC S9(6) COMP.
+        01  H-COL005              PIC S9(5)V9(3) COMP-3.
+        01  H-COL006              USAGE IS COMP-2.
+        01  H-COL007              PIC S9(9) COMP.
+        01  H-COL008              PIC S9(4) COMP.
+        01  H-COL009.
+            49 H-COL009-L         PIC S9(4) COMP.
+            49 H-COL009-V         PIC X(8).
+        
+        01  H-COL010.
+            49 H-COL010-L         PIC S9(4) COMP.
+            49 H-COL010-V         PIC X(15).
+        
+        01  I1                    PIC S9(4) COMP.
+        01  I2                    PIC S9(4) COMP.
+        01  I3                    PIC S9(4) COMP.
+        01  I4                    PIC S9(4) COMP.
+        01  I5                    PIC S9(4) COMP.
+        01  I6                    PIC S9(4) COMP.
+        01  I7                    PIC S9(4) COMP.
+        01  I8                    PIC S9(4) COMP.
+        01  I9                    PIC S9(4) COMP.
+        01  I10                   PIC S9(4) COMP.
+        
+        01  SCREEN-MESSAGE         PIC X(60).
+        
+        01  MESSAGE-OUT.
+            05  PGPHNAME          PIC X(30)  DISPLAY.
+            05  ERRCODE           PIC -(12).
+
+        01  RPT-LINE-COUNT        PIC S9(7) COMP  VALUE +0.
+
+        01  RPT-HEADING-1         PIC X(80)
+            VALUE 'HUTESTRESULTS REPORT'.
+
+        01  RPT-HEADING-2         PIC X(80)
+            VALUE '  COL002 COL003   COL004  COL005   COL006'.
+
+        01  RPT-DETAIL.
+            05  DISP-COL002       PIC ----9.
+            05  FILLER            PIC X     VALUE SPACE.
+            05  DISP-COL003       PIC X(8).
+            05  FILLER            PIC X     VALUE SPACE.
+            05  DISP-COL004       PIC ZZZZZ9.
+            05  FILLER            PIC X     VALUE SPACE.
+            05  DISP-COL005       PIC ----9.999.
+            05  FILLER            PIC X     VALUE SPACE.
+            05  DISP-COL006       PIC ----9.999999.
+            05  FILLER            PIC X     VALUE SPACE.
+            05  DISP-COL007       PIC -(8)9.
+            05  FILLER            PIC X     VALUE SPACE.
+            05  DISP-COL008       PIC ----9.
+            05  FILLER            PIC X     VALUE SPACE.
+            05  DISP-COL010       PIC X(15).
+
+        01  RPT-TOTAL-LINE         PIC X(80).
+        01  DISP-RPT-LINE-COUNT     PIC ZZZ,ZZ9.
+
+        PROCEDURE DIVISION.
+
+      ***************************************************************
+      *                                                             *
+      *   Checkpoint/restart.  0100-RESTART-CHECK reads back the    *
+      *   name of the last SQL-CODE-nnn paragraph that reached a    *
+      *   successful 0200-COMMIT (written by 0300-CHECKPOINT) and   *
+      *   jumps straight to the next uncompleted step, so a failure *
+      *   partway through the run does not redo inserts that        *
+      *   already committed.  On a fresh run (no checkpoint on      *
+      *   file) it generates a new WS-RUN-ID via 0060-GEN-RUNID; on *
+      *   an actual restart it restores the WS-RUN-ID the prior run *
+      *   used, read back from the checkpoint record alongside the  *
+      *   step name, so the resumed steps' SOURCEOFROW still        *
+      *   matches the rows the earlier, already-committed steps     *
+      *   wrote.                                                     *
+      ***************************************************************
+
+        0100-RESTART-CHECK.
+
+            PERFORM 0050-READ-PARMS.
+
+            OPEN INPUT CHKPT-FILE.
+
+            IF WS-CHKPT-STATUS EQUAL '00' THEN
+                READ CHKPT-FILE
+                    AT END MOVE SPACES TO CHKPT-RECORD
+                END-READ
+                CLOSE CHKPT-FILE
+            ELSE
+                MOVE SPACES TO CHKPT-RECORD.
+
+            MOVE CHKPT-LAST-STEP TO WS-RESTART-PGPH.
+
+            IF WS-RESTART-PGPH EQUAL SPACES THEN
+                PERFORM 0060-GEN-RUNID THRU 0060-GEN-RUNID-END
+            ELSE
+                MOVE CHKPT-RUN-ID TO WS-RUN-ID.
+
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-002' THEN
+                GO TO SQL-CODE-003.
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-003' THEN
+                GO TO SQL-CODE-004.
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-004' THEN
+                GO TO SQL-CODE-005.
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-005' THEN
+                GO TO SQL-CODE-006.
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-006' THEN
+                GO TO SQL-CODE-007.
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-007' THEN
+                GO TO SQL-CODE-008.
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-008' THEN
+                GO TO SQL-CODE-009.
+            IF WS-RESTART-PGPH EQUAL 'SQL-CODE-009' THEN
+                GO TO SQL-LOGOFF.
+
+      ***************************************************************
+      *                                                             *
+      *   Logon                                                     *
+      *                                                             *
+      ***************************************************************
+
+        SQL-CODE.
+        
+            EXEC SQL
+              LOGON :LOGON-STR  END-EXEC.
+        
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+        
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+            MOVE 'LOGGED ON OK ...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-002.
+        
+      ***************************************************************
+      *                                                             *
+      *   Insert the first row                                      *
+      *                                                             *
+      ***************************************************************
+        
+              MOVE 'SQL-CODE-002' TO P-PGPH-NAME.
+            EXEC SQL
+                  INSERT INTO HUTESTRESULTS VALUES
+                  ( :WS-RUN-ID                 ,
+                    1                ,
+                    '00010203'XB     ,
+                    -128             ,
+                    '        '       ,
+                    000101           ,
+                    0.01             ,
+                    5.4e-79          ,
+                    -2147483648      ,
+                    -32768           ,
+                    '00'XB           ,
+                    ' '
+                  )
+            END-EXEC.
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-002.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE 'FINISHED REQUEST 002...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-003.
+        
+      ***************************************************************
+      *                                                             *
+      *   Insert the second row                                     *
+      *                                                             *
+      ***************************************************************
+        
+              MOVE 'SQL-CODE-003' TO P-PGPH-NAME.
+            EXEC SQL
+                  INSERT INTO HUTESTRESULTS VALUES
+                  ( :WS-RUN-ID                 ,
+                    2                   ,
+                    'FCFDFEFF'XB        ,
+                    127                 ,
+                    '99999999'          ,
+                    991231              ,
+                    99999.999           ,
+                    .72e76              ,
+                    2147483647          ,
+                    32767               ,
+                    'F8F9FAFBFCFDFEFF'XB,
+                    '}}}}}}}}}}}}}}}'
+                  )
+            END-EXEC.
+            
+       IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+        
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-003.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+        
+        
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+        
+            MOVE 'FINISHED REQUEST 003...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
        SQL-CODE-004.
-        
-       ***************************************************************
-       *                                                             *
-       *   Insert the third row                                      *
-       *                                                             *
-       ***************************************************************
-        
-             MOVE ’SQL-CODE-004’ TO P-PGPH-NAME.
-            EXEC SQL
-                  INSERT INTO HUTESTRESULTS VALUES
-                  ( ’Preprocessor2/COBOL/CICS’ ,
-                    3                ,
-                                     ,
-                                     ,
-                                     ,
-                                     ,
-                                     ,
-                                     ,
-                                     ,
-                                     ,
-                                     ,
-                 )
-            END-EXEC.
-            
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            PERFORM 0200-COMMIT.
-        
-            MOVE ’FINISHED REQUEST 004...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-005.
-        
-       ***************************************************************
-       *                                                             *
-       *   Insert the fourth row                                     *
-       *                                                             *
-       ***************************************************************
-        
-              MOVE ’SQL-CODE-005’ TO P-PGPH-NAME.
-            EXEC SQL
-                  INSERT INTO HUTESTRESULTS VALUES
-                  ( ’Preprocessor2/COBOL/CICS’ ,
-                    4                   ,
-                                       ,
-                                       ,
-                                       ,
-                                       ,
-                                       ,
-                                       ,
-                                       ,
-                                       ,
-                                       ,
-                 )
-            END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            PERFORM 0200-COMMIT.
-        
-            MOVE ’FINISHED REQUEST 005...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-006.
-        
-       ***************************************************************
-       *                                                             *
-       *   Insert the fifth row                                      *
-       *                                                             *
-       ***************************************************************
-        
-              MOVE ’SQL-CODE-006’ TO P-PGPH-NAME.
-            EXEC SQL
-                  INSERT INTO HUTESTRESULTS VALUES
-                  ( ’Preprocessor2/COBOL/CICS’ ,
-                    5                   ,
-                    ’FCFDFEFF’XB        ,
-                    127                 ,
-                    ’99999999’          ,
-                    991231              ,
-                    99999.999           ,
-                    .72e76              ,
-                    2147483647          ,
-                    32767               ,
-                    ’F8F9FAFBFCFDFEFF’XB,
-                    ’}}}}}}}}}}}}}}}’
-                  )
-            END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            PERFORM 0200-COMMIT.
-        
-            MOVE ’FINISHED REQUEST 006...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-007.
-        
-       ***************************************************************
-       *                                                             *
-       *   Update row four.                                          *
-       *                                                             *
-       ***************************************************************
-        
-              MOVE ’SQL-CODE-007’ TO P-PGPH-NAME.
-            EXEC SQL
-                  UPDATE HUTESTRESULTS SET
-                    COL001 = ’77’XB     ,
-                    COL002 = 100        ,
-                    COL003 = ’AAAA’     ,
-                    COL004 = 500615     ,
-                    COL005 = 11111.222  ,
-                    COL006 = 1.2345E6   ,
-                    COL007 = 12345678   ,
-                    COL008 = 12345      ,
-                    COL009 = ’888888’XB ,
-                    COL010 = ’ZZZZZZZZ’
-                  WHERE SOURCEOFROW = ’Preprocessor2/COBOL/CICS’
-                  AND ROWNUMBER = 4
-            END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            PERFORM 0200-COMMIT.
-        
-            MOVE ’FINISHED REQUEST 007...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-008.
-        
-       ***************************************************************
-       *                                                             *
-       *   Delete row two.                                           *
-       *                                                             *
-       ***************************************************************
-         
-              MOVE ’SQL-CODE-008’ TO P-PGPH-NAME.
-            EXEC SQL
-                  DELETE FROM HUTESTRESULTS
-                  WHERE SOURCEOFROW = ’Preprocessor2/COBOL/CICS’
-                  AND ROWNUMBER = 2
-            END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            PERFORM 0200-COMMIT.
-        
-            MOVE ’FINISHED REQUEST 008...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-009.
-        
-       ***************************************************************
-       *                                                             *
-       *   Select all the rows.                                      *
-       *                                                             *
-       *        1)  Declare a CURSOR for the SELECT statement.       *
-       *                                                             *
-       ***************************************************************
-        
-              MOVE ’SQL-CODE-009’ TO P-PGPH-NAME.
-            EXEC SQL
-              DECLARE CURSOR-009 CURSOR FOR
-                  SELECT COL002,
-                         COL003,
-                         COL004,
-                         COL005,
-                         COL006,
-                         COL007,
-                         COL008,
-                         COL010
-                  FROM HUTESTRESULTS
-              END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-        
-       ***************************************************************
-       *                                                             *
-       *        2)  Now OPEN the CURSOR (OPEN executes the SELECT).  *
-       *                                                             *
-       ***************************************************************
-        
-              GO TO SQL-CODE-EXIT.
-        
-            EXEC SQL
-              OPEN CURSOR-009 END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-        POSITION-CURSOR-00901.
-        
-       ***************************************************************
-       *                                                             *
-       *        3)  POSITION to the first statement (required for a  *
-       *            multi-statement request, optional in this case). *
-       *                                                             *
-       ***************************************************************
-        
-            EXEC SQL
-              POSITION CURSOR-009 TO STATEMENT 1  END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-        FETCH-CURSOR-00901.
-        
-       ***************************************************************
-       *                                                             *
-       *        4)  FETCH the values from the table.                 *
-       *                                                             *
-       ***************************************************************
-        
-            EXEC SQL
-              FETCH CURSOR-009 INTO
-              :H-COL002 :I2, :H-COL003 :I3, :H-COL004 :I4,
-              :H-COL005 :I5, :H-COL006 :I6, :H-COL007 :I7,
-              :H-COL008 :I8, :H-COL010 :I10 END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            IF P-CODE EQUAL EOF THEN
-              GO TO EOF-CURSOR-00901.
-        
-            GO TO FETCH-CURSOR-00901.
-        
-        EOF-CURSOR-00901.
-        
-       ***************************************************************
-       *                                                             *
-       *        5)  CLOSE the cursor.                                *
-       *                                                             *
-       ***************************************************************
-        
-            EXEC SQL
-              CLOSE CURSOR-009 END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            IF P-CODE EQUAL FATAL-ERR THEN
-              GO TO SQL-CODE-EXIT.
-        
-            PERFORM 0200-COMMIT.
-        
-            MOVE ’FINISHED REQUEST 009...’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-CODE-EXIT.
-        
-            EXIT.
-        
-        SQL-LOGOFF.
-        
-            MOVE ’SQL-LOGOFF’ TO P-PGPH-NAME.
-        
-            EXEC SQL LOGOFF END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-            MOVE ’LOGGED OFF ...         ’ TO SCREEN-MESSAGE.
-            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
-                 LENGTH(60) FREEKB ERASE
-            END-EXEC.
-        
-        SQL-LOGOFF-END.
-        
-            EXIT.
-        
-        THE-END.
-        
-            EXEC CICS RETURN
-            END-EXEC.
-            GOBACK.
-        
-        0200-COMMIT.
-        
-            MOVE ’0200-COMMIT’ TO P-PGPH-NAME.
-        
-            EXEC SQL COMMIT END-EXEC.
-        
-            IF SQLCODE NOT EQUAL 0 THEN
-              PERFORM ERRCHECK.
-        
-        ERRCHECK.
-        
-            IF SQLCODE = 2588 THEN MOVE TRY-AGAIN TO P-CODE
-        
-            ELSE
-                 IF SQLCODE = 100 THEN MOVE EOF TO P-CODE
-        
-            ELSE
-                 IF SQLCODE = -601 THEN MOVE EOF TO P-CODE
-        
-            ELSE
-                 MOVE P-PGPH-NAME TO PGPHNAME
-                 MOVE SQLCODE TO ERRCODE.
-        
-            EXEC CICS SEND TEXT FROM(MESSAGE-OUT)
-                       LENGTH(80) FREEKB ERASE
-        
-            END-EXEC.
-        
-        0200-COMMIT-END.
-        
-            EXIT.
-   
\ No newline at end of file
+        
+      ***************************************************************
+      *                                                             *
+      *   Insert the third row                                      *
+      *                                                             *
+      ***************************************************************
+        
+             MOVE 'SQL-CODE-004' TO P-PGPH-NAME.
+            EXEC SQL
+                  INSERT INTO HUTESTRESULTS VALUES
+                  ( :WS-RUN-ID                 ,
+                    3                ,
+                                     ,
+                                     ,
+                                     ,
+                                     ,
+                                     ,
+                                     ,
+                                     ,
+                                     ,
+                                     ,
+                 )
+            END-EXEC.
+            
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+        
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-004.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+        
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+        
+            MOVE 'FINISHED REQUEST 004...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-005.
+        
+      ***************************************************************
+      *                                                             *
+      *   Insert the fourth row                                     *
+      *                                                             *
+      ***************************************************************
+        
+              MOVE 'SQL-CODE-005' TO P-PGPH-NAME.
+            EXEC SQL
+                  INSERT INTO HUTESTRESULTS VALUES
+                  ( :WS-RUN-ID                 ,
+                    4                   ,
+                                       ,
+                                       ,
+                                       ,
+                                       ,
+                                       ,
+                                       ,
+                                       ,
+                                       ,
+                                       ,
+                 )
+            END-EXEC.
+        
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+        
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-005.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+        
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+        
+            MOVE 'FINISHED REQUEST 005...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-006.
+        
+      ***************************************************************
+      *                                                             *
+      *   Insert the fifth row                                      *
+      *                                                             *
+      ***************************************************************
+        
+              MOVE 'SQL-CODE-006' TO P-PGPH-NAME.
+            EXEC SQL
+                  INSERT INTO HUTESTRESULTS VALUES
+                  ( :WS-RUN-ID                 ,
+                    5                   ,
+                    'FCFDFEFF'XB        ,
+                    127                 ,
+                    '99999999'          ,
+                    991231              ,
+                    99999.999           ,
+                    .72e76              ,
+                    2147483647          ,
+                    32767               ,
+                    'F8F9FAFBFCFDFEFF'XB,
+                    '}}}}}}}}}}}}}}}'
+                  )
+            END-EXEC.
+        
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+        
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-006.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+        
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+        
+            MOVE 'FINISHED REQUEST 006...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-007.
+        
+      ***************************************************************
+      *                                                             *
+      *   Update row four.                                          *
+      *                                                             *
+      ***************************************************************
+        
+              MOVE 'SQL-CODE-007' TO P-PGPH-NAME.
+            EXEC SQL
+                  UPDATE HUTESTRESULTS SET
+                    COL001 = '77'XB     ,
+                    COL002 = 100        ,
+                    COL003 = 'AAAA'     ,
+                    COL004 = 500615     ,
+                    COL005 = 11111.222  ,
+                    COL006 = 1.2345E6   ,
+                    COL007 = 12345678   ,
+                    COL008 = 12345      ,
+                    COL009 = '888888'XB ,
+                    COL010 = 'ZZZZZZZZ'
+                  WHERE SOURCEOFROW = :WS-RUN-ID
+                  AND ROWNUMBER = 4
+            END-EXEC.
+        
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+        
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-007.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+        
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+        
+            MOVE 'FINISHED REQUEST 007...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-008.
+        
+      ***************************************************************
+      *                                                             *
+      *   Delete row two.                                           *
+      *                                                             *
+      ***************************************************************
+         
+              MOVE 'SQL-CODE-008' TO P-PGPH-NAME.
+            EXEC SQL
+                  DELETE FROM HUTESTRESULTS
+                  WHERE SOURCEOFROW = :WS-RUN-ID
+                  AND ROWNUMBER = 2
+            END-EXEC.
+        
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+        
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-008.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+        
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+        
+            MOVE 'FINISHED REQUEST 008...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-009.
+        
+      ***************************************************************
+      *                                                             *
+      *   Select all the rows.                                      *
+      *                                                             *
+      *        1)  Declare a CURSOR for the SELECT statement.       *
+      *                                                             *
+      ***************************************************************
+        
+              MOVE 'SQL-CODE-009' TO P-PGPH-NAME.
+            EXEC SQL
+              DECLARE CURSOR-009 CURSOR FOR
+                  SELECT COL002,
+                         COL003,
+                         COL004,
+                         COL005,
+                         COL006,
+                         COL007,
+                         COL008,
+                         COL010
+                  FROM HUTESTRESULTS
+              END-EXEC.
+        
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-009.
+
+            IF P-CODE EQUAL FATAL-ERR THEN
+
+      ***************************************************************
+      *                                                             *
+      *        2)  Now OPEN the CURSOR (OPEN executes the SELECT).  *
+      *                                                             *
+      ***************************************************************
+
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+
+            EXEC SQL
+              OPEN CURSOR-009 END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-CODE-009.
+
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+
+            PERFORM 0500-OPEN-REPORT.
+
+        POSITION-CURSOR-00901.
+        
+      ***************************************************************
+      *                                                             *
+      *        3)  POSITION to the first statement (required for a  *
+      *            multi-statement request, optional in this case). *
+      *                                                             *
+      ***************************************************************
+        
+            EXEC SQL
+              POSITION CURSOR-009 TO STATEMENT 1  END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO POSITION-CURSOR-00901.
+
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+
+        FETCH-CURSOR-00901.
+        
+      ***************************************************************
+      *                                                             *
+      *        4)  FETCH the values from the table.                 *
+      *                                                             *
+      ***************************************************************
+        
+            EXEC SQL
+              FETCH CURSOR-009 INTO
+              :H-COL002 :I2, :H-COL003 :I3, :H-COL004 :I4,
+              :H-COL005 :I5, :H-COL006 :I6, :H-COL007 :I7,
+              :H-COL008 :I8, :H-COL010 :I10 END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO FETCH-CURSOR-00901.
+
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+
+            IF P-CODE EQUAL EOF THEN
+              GO TO EOF-CURSOR-00901.
+
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+
+            PERFORM 0600-WRITE-RPT-DETAIL.
+
+            GO TO FETCH-CURSOR-00901.
+        
+        EOF-CURSOR-00901.
+        
+      ***************************************************************
+      *                                                             *
+      *        5)  CLOSE the cursor.                                *
+      *                                                             *
+      ***************************************************************
+        
+            EXEC SQL
+              CLOSE CURSOR-009 END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO EOF-CURSOR-00901.
+
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+
+            PERFORM 0700-CLOSE-REPORT.
+
+      ***************************************************************
+      *                                                             *
+      *   Force the end-of-job COMMIT even if the batch frequency    *
+      *   has not been reached, so nothing is left uncommitted when  *
+      *   the job logs off.                                          *
+      *                                                             *
+      ***************************************************************
+
+            MOVE WS-COMMIT-FREQ TO WS-COMMIT-COUNT.
+            PERFORM 0200-COMMIT THRU 0200-COMMIT-END.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+
+            MOVE 'FINISHED REQUEST 009...' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-CODE-EXIT.
+        
+            EXIT.
+        
+        SQL-LOGOFF.
+        
+            MOVE 'SQL-LOGOFF' TO P-PGPH-NAME.
+        
+            EXEC SQL LOGOFF END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO SQL-LOGOFF.
+
+            MOVE 'LOGGED OFF ...         ' TO SCREEN-MESSAGE.
+            EXEC CICS SEND TEXT FROM(SCREEN-MESSAGE)
+                 LENGTH(60) FREEKB ERASE
+            END-EXEC.
+        
+        SQL-LOGOFF-END.
+        
+            EXIT.
+        
+        THE-END.
+        
+            EXEC CICS RETURN
+            END-EXEC.
+            GOBACK.
+
+      ***************************************************************
+      *                                                             *
+      *   0050-READ-PARMS picks up the commit frequency from a       *
+      *   one-card PARMIN file (cols 1-4, zero-filled) so a rerun    *
+      *   can commit every N rows instead of every single statement  *
+      *   without a recompile.  No card, or a non-numeric/zero       *
+      *   value, leaves WS-COMMIT-FREQ at its default of 1 - commit  *
+      *   after every statement, matching the original behavior.     *
+      *                                                             *
+      ***************************************************************
+
+        0050-READ-PARMS.
+
+            OPEN INPUT PARM-FILE.
+
+            IF WS-PARM-STATUS EQUAL '00' THEN
+                READ PARM-FILE INTO WS-PARM-CARD
+                    AT END CONTINUE
+                END-READ
+                CLOSE PARM-FILE
+                IF WS-PARM-COMMIT-FREQ NUMERIC AND
+                   WS-PARM-COMMIT-FREQ GREATER THAN 0 THEN
+                    MOVE WS-PARM-COMMIT-FREQ TO WS-COMMIT-FREQ
+                END-IF
+            END-IF.
+
+        0050-READ-PARMS-END.
+
+            EXIT.
+
+      ***************************************************************
+      *                                                             *
+      *   0060-GEN-RUNID builds a run-id of RUNyyyymmdd-nnnnnnnnn     *
+      *   from the job date and the next value of RUNCTL.LASTSEQ (a  *
+      *   one-row control table keeping a running sequence number),  *
+      *   so every row this job writes can be traced back to the     *
+      *   run that wrote it instead of all runs sharing the same      *
+      *   hardcoded SOURCEOFROW literal.  Only called for a fresh    *
+      *   run (0100-RESTART-CHECK restores WS-RUN-ID from the        *
+      *   checkpoint instead, on an actual restart), so this never    *
+      *   needs to guard against overwriting an id still in use.      *
+      *                                                             *
+      ***************************************************************
+
+        0060-GEN-RUNID.
+
+            ACCEPT WS-RUN-DATE FROM DATE.
+
+        0060-GEN-RUNID-UPD.
+
+            EXEC SQL
+                UPDATE RUNCTL SET LASTSEQ = LASTSEQ + 1
+            END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO 0060-GEN-RUNID-UPD.
+            IF P-CODE EQUAL FATAL-ERR THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+
+        0060-GEN-RUNID-SEL.
+
+            EXEC SQL
+                SELECT LASTSEQ INTO :WS-RUN-SEQ FROM RUNCTL
+            END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO 0060-GEN-RUNID-SEL.
+            IF P-CODE EQUAL FATAL-ERR OR P-CODE EQUAL EOF THEN
+              GO TO SQL-CODE-EXIT.
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+
+            MOVE WS-RUN-SEQ TO WS-RUN-SEQ-DISP.
+            MOVE SPACES TO WS-RUN-ID.
+            STRING 'RUN' WS-RUN-DATE '-' WS-RUN-SEQ-DISP
+                DELIMITED BY SIZE INTO WS-RUN-ID.
+
+        0060-GEN-RUNID-END.
+
+            EXIT.
+
+      ***************************************************************
+      *                                                             *
+      *   0200-COMMIT only issues an actual EXEC SQL COMMIT every    *
+      *   WS-COMMIT-FREQ calls, so a high-volume job can batch its   *
+      *   commits instead of paying for one per statement.  The      *
+      *   checkpoint is only written when a COMMIT actually ran -     *
+      *   otherwise a restart could skip work that was never really  *
+      *   made durable.                                              *
+      *                                                             *
+      ***************************************************************
+
+        0200-COMMIT.
+
+            MOVE P-PGPH-NAME TO P-LAST-STEP.
+            MOVE '0200-COMMIT' TO P-PGPH-NAME.
+            ADD 1 TO WS-COMMIT-COUNT.
+
+            IF WS-COMMIT-COUNT LESS THAN WS-COMMIT-FREQ THEN
+              GO TO 0200-COMMIT-END.
+
+        0200-COMMIT-RETRY.
+
+            EXEC SQL COMMIT END-EXEC.
+
+            IF SQLCODE NOT EQUAL 0 THEN
+              PERFORM ERRCHECK
+            ELSE
+              MOVE +0 TO WS-COMMIT-COUNT
+              PERFORM 0300-CHECKPOINT.
+
+            IF P-CODE EQUAL TRY-AGAIN THEN
+              GO TO 0200-COMMIT-RETRY.
+
+            GO TO 0200-COMMIT-END.
+
+      ***************************************************************
+      *                                                             *
+      *   0300-CHECKPOINT records the name of the step that just    *
+      *   committed successfully, along with the WS-RUN-ID the run   *
+      *   is using, so 0100-RESTART-CHECK can pick up at the next     *
+      *   step on a re-run - using the same run-id, not a new one -   *
+      *   instead of redoing work that already made it to the         *
+      *   database.                                                   *
+      *                                                             *
+      ***************************************************************
+
+        0300-CHECKPOINT.
+
+            MOVE +0 TO P-RETRY.
+            MOVE OK TO P-CODE.
+            OPEN OUTPUT CHKPT-FILE.
+            MOVE P-LAST-STEP TO CHKPT-LAST-STEP.
+            MOVE WS-RUN-ID TO CHKPT-RUN-ID.
+            WRITE CHKPT-RECORD.
+            CLOSE CHKPT-FILE.
+
+        0300-CHECKPOINT-END.
+
+            EXIT.
+
+        ERRCHECK.
+
+      ***************************************************************
+      *                                                             *
+      *   A Teradata deadlock (SQLCODE 2588) is retried up to        *
+      *   P-RETRY-MAX times before being escalated to FATAL-ERR,     *
+      *   rather than aborting the job on the first deadlock.        *
+      *                                                             *
+      ***************************************************************
+
+            IF SQLCODE = 2588 THEN
+                ADD 1 TO P-RETRY
+                IF P-RETRY GREATER THAN P-RETRY-MAX THEN
+                    MOVE FATAL-ERR TO P-CODE
+                ELSE
+                    MOVE TRY-AGAIN TO P-CODE
+                END-IF
+
+            ELSE
+                 IF SQLCODE = 100 THEN MOVE EOF TO P-CODE
+        
+            ELSE
+                 IF SQLCODE = -601 THEN MOVE EOF TO P-CODE
+        
+            ELSE
+                 MOVE FATAL-ERR TO P-CODE
+                 MOVE P-PGPH-NAME TO PGPHNAME
+                 MOVE SQLCODE TO ERRCODE.
+        
+            EXEC CICS SEND TEXT FROM(MESSAGE-OUT)
+                       LENGTH(80) FREEKB ERASE
+
+            END-EXEC.
+
+            IF P-CODE NOT EQUAL OK THEN
+              PERFORM 0400-AUDIT-LOG.
+
+      ***************************************************************
+      *                                                             *
+      *   0400-AUDIT-LOG keeps a permanent record of every SQLCODE   *
+      *   problem ERRCHECK sees, since the screen message sent just  *
+      *   above only reaches whoever is watching the screen at the   *
+      *   time.                                                      *
+      *                                                             *
+      ***************************************************************
+
+        0400-AUDIT-LOG.
+
+            ACCEPT AUDIT-DATE FROM DATE.
+            ACCEPT AUDIT-TIME FROM TIME.
+            MOVE P-PGPH-NAME TO AUDIT-PGPHNAME.
+            MOVE SQLCODE TO AUDIT-SQLCODE.
+            OPEN EXTEND AUDIT-FILE.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-FILE.
+
+        0400-AUDIT-LOG-END.
+
+            EXIT.
+
+        0200-COMMIT-END.
+
+            EXIT.
+
+      ***************************************************************
+      *                                                             *
+      *   0500-OPEN-REPORT opens the HUTestResults report file and   *
+      *   prints its heading lines once, right after CURSOR-009 is   *
+      *   opened, so the detail lines written by 0600-WRITE-RPT-     *
+      *   DETAIL land under a real report heading instead of a raw   *
+      *   column dump.                                               *
+      *                                                             *
+      ***************************************************************
+
+        0500-OPEN-REPORT.
+
+            MOVE +0 TO RPT-LINE-COUNT.
+            OPEN OUTPUT REPORT-FILE.
+            MOVE RPT-HEADING-1 TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE RPT-HEADING-2 TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+        0500-OPEN-REPORT-END.
+
+            EXIT.
+
+      ***************************************************************
+      *                                                             *
+      *   0600-WRITE-RPT-DETAIL edits one fetched row of             *
+      *   HUTestResults into the report's detail layout and writes   *
+      *   it, counting rows for the total line 0700-CLOSE-REPORT     *
+      *   prints at end of cursor.                                   *
+      *                                                             *
+      ***************************************************************
+
+        0600-WRITE-RPT-DETAIL.
+
+            ADD 1 TO RPT-LINE-COUNT.
+            MOVE H-COL002 TO DISP-COL002.
+            MOVE H-COL003 TO DISP-COL003.
+            MOVE H-COL004 TO DISP-COL004.
+            MOVE H-COL005 TO DISP-COL005.
+            MOVE H-COL006 TO DISP-COL006.
+            MOVE H-COL007 TO DISP-COL007.
+            MOVE H-COL008 TO DISP-COL008.
+            MOVE H-COL010-V TO DISP-COL010.
+            MOVE RPT-DETAIL TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+        0600-WRITE-RPT-DETAIL-END.
+
+            EXIT.
+
+      ***************************************************************
+      *                                                             *
+      *   0700-CLOSE-REPORT prints the row-count total line and      *
+      *   closes the report file once CURSOR-009 has been closed.    *
+      *                                                             *
+      ***************************************************************
+
+        0700-CLOSE-REPORT.
+
+            MOVE RPT-LINE-COUNT TO DISP-RPT-LINE-COUNT.
+            MOVE SPACES TO RPT-TOTAL-LINE.
+            STRING 'ROWS PRINTED: ' DISP-RPT-LINE-COUNT
+                DELIMITED BY SIZE INTO RPT-TOTAL-LINE.
+            MOVE RPT-TOTAL-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            CLOSE REPORT-FILE.
+
+        0700-CLOSE-REPORT-END.
+
+            EXIT.
