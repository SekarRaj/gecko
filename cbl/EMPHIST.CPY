@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPHIST.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 EMPLOYEE-HISTORY-REC.
+           05 ENO PIC 9(4).
+           05 LNAME PIC X(10).
+           05 FNAME PIC X(8).
+           05 STREET PIC X(20).
+           05 CITY PIC X(15).
+           05 ST PIC X(2).
+           05 ZIP PIC 9(5).
+           05 DEPT PIC X(4).
+           05 PAYRATE PIC 9(7)V99.
+           05 COM PIC 9V99.
+           05 SSN PIC 9(9).
+           05 HIRE-DATE PIC 9(8).
+           05 EMP-STATUS PIC X(1).
+           05 TERM-DATE PIC 9(8).
+           05 TERM-REASON PIC X(2).
