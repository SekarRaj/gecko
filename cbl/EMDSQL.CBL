@@ -1,17 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMDSQL.
-       AUTHOR-NAME. Me.
-       
+       AUTHOR. Me.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+           SELECT PRINT-FILE ASSIGN TO PRNOUT
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPT-FILE ASSIGN TO EXCPOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(80).
+       FD  EXCEPT-FILE.
+       01  EXCEPT-LINE PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 DISP-RATE PIC $$$,$$$,$$9.99.
        01 DISP-COM PIC Z.99.
@@ -19,66 +27,194 @@
        01 FAKE-CHAR PIC X.
        01 ANSS PIC X.
        01 COM-NULL-IND PIC S9(4) COMP.
-       
+       01 WS-DEPT PIC X(4).
+       01 WS-ST PIC X(2).
+       01 WS-MODE PIC X VALUE 'I'.
+           88 BATCH-MODE VALUE 'B'.
+           88 INTERACTIVE-MODE VALUE 'I'.
+       01 WS-EMP-COUNT PIC 9(6) VALUE 0.
+       01 WS-TOT-PAYRATE PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-COM PIC 9(7)V99 VALUE 0.
+       01 DISP-TOT-COUNT PIC ZZZ,ZZ9.
+       01 DISP-TOT-RATE PIC $$,$$$,$$$,$$9.99.
+       01 DISP-TOT-COM PIC $$$,$$9.99.
+       01 WS-UPD-ANS PIC X.
+       01 WS-NEW-RATE PIC 9(7)V99.
+
        EXEC SQL
          INCLUDE SQLCA
        END-EXEC.
-       
+
+       EXEC SQL
+         INCLUDE EMPREC
+       END-EXEC.
+
        PROCEDURE DIVISION.
        100-MAIN.
+           DISPLAY 'department to list (e.g. ACCT) '
+           ACCEPT WS-DEPT
+           DISPLAY 'state to filter on, or blank for all states '
+           ACCEPT WS-ST
+           DISPLAY 'run mode - I=interactive, B=batch print file'
+           ACCEPT WS-MODE
+           INSPECT WS-MODE CONVERTING 'bi' TO 'BI'
+           IF BATCH-MODE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           OPEN OUTPUT EXCEPT-FILE
+
            EXEC SQL
                DECLARE EMPTBL CURSOR FOR
                    SELECT *
                      FROM EMPLOYEE
-                    ORDER BY LNAME
+                    WHERE DEPT = :WS-DEPT
+                      AND (:WS-ST = '  ' OR ST = :WS-ST)
+                    FOR UPDATE OF PAYRATE
            END-EXEC
-       
+
            EXEC SQL
                OPEN EMPTBL
            END-EXEC
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'open ' DISP-CODE
-       
+
+           EXEC SQL
+               FETCH NEXT FROM EMPTBL INTO
+                 :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                 :ST,:ZIP,:DEPT,:PAYRATE,
+                 :COM :COM-NULL-IND,:SSN,:HIRE-DATE,
+                 :EMP-STATUS
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+
            PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
-       
-           *display the record
-           MOVE PAYRATE TO DISP-RATE
-           MOVE COM TO DISP-COM
-           DISPLAY 'department ' DEPT
-           DISPLAY 'last name ' LNAME
-           DISPLAY 'first name ' FNAME
-           DISPLAY 'street ' STREET
-           DISPLAY 'city ' CITY
-           DISPLAY 'state ' ST
-           DISPLAY 'zip code ' ZIP
-           DISPLAY 'payrate ' DISP-RATE
-           IF COM-NULL-IND < 0
-               DISPLAY 'commission is null'
-           ELSE
-               DISPLAY 'commission ' DISP-COM
-           END-IF
-           DISPLAY 'Do you want to see the next record? (y/n)'
-           ACCEPT ANSS
-           IF ANSS = 'Y' OR ANSS = 'y'
+
+               PERFORM 200-SHOW-RECORD
+
+               IF INTERACTIVE-MODE
+                   DISPLAY 'Do you want to see the next record? (y/n)'
+                   ACCEPT ANSS
+                   IF ANSS NOT = 'Y' AND ANSS NOT = 'y'
+                       GO TO CLOSE-LOOP
+                   END-IF
+               END-IF
+
                EXEC SQL
                    FETCH NEXT FROM EMPTBL INTO
                      :ENO,:LNAME,:FNAME,:STREET,:CITY,
                      :ST,:ZIP,:DEPT,:PAYRATE,
-                     :COM :COM-NULL-IND
+                     :COM :COM-NULL-IND,:SSN,:HIRE-DATE,
+                     :EMP-STATUS
                END-EXEC
-           ELSE
-               GO TO CLOSE-LOOP
-           END-IF
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'fetch ' DISP-CODE
+               MOVE SQLCODE TO DISP-CODE
+               IF INTERACTIVE-MODE
+                   DISPLAY 'fetch ' DISP-CODE
+               END-IF
            END-PERFORM
-       
+
            DISPLAY 'All records in this table have been selected'.
-       
+
        CLOSE-LOOP.
+           PERFORM 900-SHOW-TOTALS.
            EXEC SQL
                CLOSE EMPTBL
            END-EXEC
-       
+           IF BATCH-MODE
+               CLOSE PRINT-FILE
+           END-IF
+           CLOSE EXCEPT-FILE
+
        100-EXIT.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      *    200-SHOW-RECORD displays one employee either to the
+      *    terminal (interactive mode) or to the print file (batch
+      *    mode), using the same edited PAYRATE/COM pictures either
+      *    way.
+       200-SHOW-RECORD.
+           ADD 1 TO WS-EMP-COUNT
+           ADD PAYRATE TO WS-TOT-PAYRATE
+           IF COM-NULL-IND < 0
+               PERFORM 300-LOG-NULL-COMMISSION
+           ELSE
+               ADD COM TO WS-TOT-COM
+           END-IF
+           MOVE PAYRATE TO DISP-RATE
+           MOVE COM TO DISP-COM
+           IF BATCH-MODE
+               MOVE SPACES TO PRINT-LINE
+               STRING DEPT ' ' LNAME ' ' FNAME ' '
+                      DISP-RATE ' ' DISP-COM ' '
+                      SSN ' ' HIRE-DATE ' ' EMP-STATUS
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+           ELSE
+               DISPLAY 'department ' DEPT
+               DISPLAY 'last name ' LNAME
+               DISPLAY 'first name ' FNAME
+               DISPLAY 'street ' STREET
+               DISPLAY 'city ' CITY
+               DISPLAY 'state ' ST
+               DISPLAY 'zip code ' ZIP
+               DISPLAY 'hire date ' HIRE-DATE
+               IF EMP-ACTIVE
+                   DISPLAY 'status active'
+               ELSE
+                   IF EMP-ON-LEAVE
+                       DISPLAY 'status on leave'
+                   ELSE
+                       DISPLAY 'status terminated'
+                   END-IF
+               END-IF
+               DISPLAY 'payrate ' DISP-RATE
+               IF COM-NULL-IND < 0
+                   DISPLAY 'commission is null'
+               ELSE
+                   DISPLAY 'commission ' DISP-COM
+               END-IF
+               DISPLAY 'update payrate? y/n'
+               ACCEPT WS-UPD-ANS
+               IF WS-UPD-ANS = 'Y' OR WS-UPD-ANS = 'y'
+                   PERFORM 400-UPDATE-PAYRATE
+               END-IF
+           END-IF.
+
+      *    400-UPDATE-PAYRATE issues a positioned UPDATE against the
+      *    row the cursor is sitting on, so a stale PAYRATE gets
+      *    corrected in the same pass as the review instead of a
+      *    separate untracked ad-hoc UPDATE.
+       400-UPDATE-PAYRATE.
+           DISPLAY 'new rate'
+           ACCEPT WS-NEW-RATE
+           EXEC SQL
+               UPDATE EMPLOYEE
+                  SET PAYRATE = :WS-NEW-RATE
+                WHERE CURRENT OF EMPTBL
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'update ' DISP-CODE
+           IF SQLCODE = 0
+               MOVE WS-NEW-RATE TO PAYRATE
+           END-IF.
+
+      *    300-LOG-NULL-COMMISSION writes ENO/LNAME to the exception
+      *    file whenever COM-NULL-IND comes back negative, so a null
+      *    commission is flagged for follow-up instead of silently
+      *    falling out of the payroll total. COM is treated as zero
+      *    for WS-TOT-COM (see 200-SHOW-RECORD).
+       300-LOG-NULL-COMMISSION.
+           MOVE SPACES TO EXCEPT-LINE
+           STRING ENO ' ' LNAME
+               DELIMITED BY SIZE INTO EXCEPT-LINE
+           WRITE EXCEPT-LINE.
+
+      *    900-SHOW-TOTALS displays the control totals that tie the
+      *    listing back to the general ledger - headcount and the
+      *    running PAYRATE/COM sums built up in 200-SHOW-RECORD.
+       900-SHOW-TOTALS.
+           MOVE WS-EMP-COUNT TO DISP-TOT-COUNT
+           MOVE WS-TOT-PAYRATE TO DISP-TOT-RATE
+           MOVE WS-TOT-COM TO DISP-TOT-COM
+           DISPLAY 'employees listed ' DISP-TOT-COUNT
+           DISPLAY 'total payrate ' DISP-TOT-RATE
+           DISPLAY 'total commission ' DISP-TOT-COM.
